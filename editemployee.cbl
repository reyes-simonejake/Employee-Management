@@ -5,25 +5,33 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EMPLOYEE-FILE ASSIGN TO "employees.dat"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMPLOYEE-ID
                FILE STATUS IS FILE-STATUS.
            SELECT TEMP-FILE ASSIGN TO "temp.dat"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TEMP-ID
                FILE STATUS IS TEMP-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD EMPLOYEE-FILE.
        01 EMPLOYEE-RECORD.
-           05 EMPLOYEE-ID       PIC 9(5).
-           05 EMPLOYEE-NAME     PIC X(30).
-           05 EMPLOYEE-AGE      PIC 9(2).
+           COPY "EMPREC.CPY".
 
        FD TEMP-FILE.
        01 TEMP-RECORD.
-           05 TEMP-ID          PIC 9(5).
-           05 TEMP-NAME        PIC X(30).
-           05 TEMP-AGE         PIC 9(2).
+           COPY "EMPREC.CPY"
+               REPLACING EMPLOYEE-ID BY TEMP-ID
+                         EMPLOYEE-NAME BY TEMP-NAME
+                         EMPLOYEE-AGE BY TEMP-AGE
+                         DEPARTMENT BY TEMP-DEPARTMENT
+                         SALARY BY TEMP-SALARY
+                         HIRE-DATE BY TEMP-HIRE-DATE
+                         EMPLOYEE-STATUS BY TEMP-REC-STATUS
+                         TERMINATION-DATE BY TEMP-TERMINATION-DATE.
 
        WORKING-STORAGE SECTION.
        01 FILE-STATUS          PIC XX.
@@ -34,25 +42,48 @@
        01 CONTINUE-FLAG       PIC X.
        01 WS-COPY-STATUS      PIC S9(9) USAGE BINARY.
        01 WS-DELETE-STATUS    PIC S9(9) USAGE BINARY.
+       01 WS-BACKUP-STATUS    PIC S9(9) USAGE BINARY.
+       01 WS-RESTORE-STATUS   PIC S9(9) USAGE BINARY.
        01 WS-OLD-FILENAME     PIC X(255) VALUE "temp.dat".
        01 WS-NEW-FILENAME     PIC X(255) VALUE "employees.dat".
+       01 WS-BACKUP-FILENAME  PIC X(255) VALUE "employees.dat.bak".
+       01 WS-AUDIT-BEFORE     PIC X(120).
+       01 WS-AUDIT-AFTER      PIC X(120).
+       01 WS-LOCK-RESULT      PIC X(4).
+       01 WS-FIELD-CHOICE     PIC 9.
+       01 WS-CONFIRM-EDIT     PIC X.
+       01 WS-EDIT-VALID       PIC X.
+       01 WS-READ-COUNT       PIC 9(7) VALUE ZERO.
+       01 WS-WRITE-COUNT      PIC 9(7) VALUE ZERO.
+       01 WS-BACKUP-RESULT    PIC X(4).
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            PERFORM CLEAR-SCREEN
+           MOVE ZERO TO WS-READ-COUNT
+           MOVE ZERO TO WS-WRITE-COUNT
            DISPLAY "Enter Employee ID to edit: "
            ACCEPT SEARCH-ID
-           
+
            IF SEARCH-ID IS NOT NUMERIC OR SEARCH-ID = ZEROS
                DISPLAY "Invalid ID format. Must be 5 digits."
                PERFORM PRESS-ENTER
                EXIT PROGRAM
            END-IF.
 
+           CALL "LockFile" USING "LOCK  " WS-LOCK-RESULT
+           IF WS-LOCK-RESULT = "BUSY"
+               DISPLAY "Employee file is in use by another user. "
+                       "Try again shortly."
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
            OPEN INPUT EMPLOYEE-FILE
            OPEN OUTPUT TEMP-FILE
-           
+
            IF FILE-STATUS NOT = "00"
+               CALL "LockFile" USING "UNLOCK" WS-LOCK-RESULT
                DISPLAY "Error opening file. No records exist."
                PERFORM PRESS-ENTER
                EXIT PROGRAM
@@ -66,57 +97,171 @@
                    AT END
                        MOVE "Y" TO END-OF-FILE
                    NOT AT END
+                       ADD 1 TO WS-READ-COUNT
                        IF EMPLOYEE-ID = SEARCH-ID
                            MOVE "Y" TO FOUND-FLAG
-                           DISPLAY "Current Details:"
-                           DISPLAY "Name: " EMPLOYEE-NAME
-                           DISPLAY "Age: " EMPLOYEE-AGE
-                           DISPLAY "Enter new details:"
-                           
-                           DISPLAY "Enter new Name: "
-                           ACCEPT TEMP-NAME
-                           IF TEMP-NAME = SPACES
-                               MOVE EMPLOYEE-NAME TO TEMP-NAME
-                           END-IF
-                           
-                           DISPLAY "Enter new Age: "
-                           ACCEPT TEMP-AGE
-                           IF TEMP-AGE = SPACES
-                               MOVE EMPLOYEE-AGE TO TEMP-AGE
-                           END-IF
-                           
-                           MOVE SEARCH-ID TO TEMP-ID
+                           MOVE EMPLOYEE-RECORD TO TEMP-RECORD
+                           PERFORM PICK-AND-APPLY-FIELD
                            WRITE TEMP-RECORD
+                           IF TEMP-STATUS = "00"
+                               ADD 1 TO WS-WRITE-COUNT
+                           END-IF
                        ELSE
                            MOVE EMPLOYEE-RECORD TO TEMP-RECORD
                            WRITE TEMP-RECORD
+                           IF TEMP-STATUS = "00"
+                               ADD 1 TO WS-WRITE-COUNT
+                           END-IF
                        END-IF
                END-READ
            END-PERFORM.
-           
+
            CLOSE EMPLOYEE-FILE
            CLOSE TEMP-FILE
-           
+
            IF FOUND-FLAG = "N"
                DISPLAY "Employee not found!"
            ELSE
-               CALL "CBL_DELETE_FILE" USING WS-NEW-FILENAME
-                   RETURNING WS-DELETE-STATUS
-               CALL "CBL_COPY_FILE" USING 
-                   WS-OLD-FILENAME 
+           IF WS-READ-COUNT NOT = WS-WRITE-COUNT
+               DISPLAY "Record count mismatch: read " WS-READ-COUNT
+                       " but wrote " WS-WRITE-COUNT " records."
+               DISPLAY "Update cancelled, employees.dat left untouched."
+               CALL "CBL_DELETE_FILE" USING WS-OLD-FILENAME
+           ELSE
+               CALL "RollingBackup" USING WS-BACKUP-RESULT
+               CALL "CBL_COPY_FILE" USING
                    WS-NEW-FILENAME
-                   RETURNING WS-COPY-STATUS
-               IF WS-COPY-STATUS = 0
-                   CALL "CBL_DELETE_FILE" USING WS-OLD-FILENAME
-                   DISPLAY "Employee record updated successfully!"
+                   WS-BACKUP-FILENAME
+                   RETURNING WS-BACKUP-STATUS
+               IF WS-BACKUP-STATUS NOT = 0
+                   DISPLAY "Error backing up employees.dat. Update "
+                           "cancelled, original file untouched."
                ELSE
-                   DISPLAY "Error updating record!"
+                   CALL "CBL_DELETE_FILE" USING WS-NEW-FILENAME
+                       RETURNING WS-DELETE-STATUS
+                   CALL "CBL_COPY_FILE" USING
+                       WS-OLD-FILENAME
+                       WS-NEW-FILENAME
+                       RETURNING WS-COPY-STATUS
+                   IF WS-COPY-STATUS = 0
+                       CALL "CBL_DELETE_FILE" USING WS-OLD-FILENAME
+                       DISPLAY "Employee record updated successfully!"
+                       CALL "AuditLog" USING "EDIT  " SEARCH-ID
+                           WS-AUDIT-BEFORE WS-AUDIT-AFTER
+                   ELSE
+                       DISPLAY "Error updating record! Restoring "
+                               "original file from backup."
+                       CALL "CBL_COPY_FILE" USING
+                           WS-BACKUP-FILENAME
+                           WS-NEW-FILENAME
+                           RETURNING WS-RESTORE-STATUS
+                       IF WS-RESTORE-STATUS NOT = 0
+                           DISPLAY "CRITICAL: restore from "
+                                   "employees.dat.bak failed!"
+                       END-IF
+                   END-IF
                END-IF
+           END-IF
            END-IF.
-           
+
+           CALL "LockFile" USING "UNLOCK" WS-LOCK-RESULT
            PERFORM PRESS-ENTER
            EXIT PROGRAM.
 
+       PICK-AND-APPLY-FIELD.
+           DISPLAY "Current Details:"
+           DISPLAY "1. Name: " EMPLOYEE-NAME
+           DISPLAY "2. Age: " EMPLOYEE-AGE
+           DISPLAY "3. Department: " DEPARTMENT
+           DISPLAY "4. Salary: " SALARY
+           DISPLAY "5. Hire Date: " HIRE-DATE
+           DISPLAY "0. Cancel, make no change"
+           DISPLAY "Which field do you want to change? "
+               WITH NO ADVANCING
+           ACCEPT WS-FIELD-CHOICE
+
+           STRING
+               "Name=" EMPLOYEE-NAME DELIMITED BY SIZE
+               " Age=" EMPLOYEE-AGE DELIMITED BY SIZE
+               " Dept=" DEPARTMENT DELIMITED BY SIZE
+               " Salary=" SALARY DELIMITED BY SIZE
+               " HireDate=" HIRE-DATE DELIMITED BY SIZE
+               INTO WS-AUDIT-BEFORE
+           END-STRING
+           MOVE WS-AUDIT-BEFORE TO WS-AUDIT-AFTER
+
+           MOVE "Y" TO WS-EDIT-VALID
+           EVALUATE WS-FIELD-CHOICE
+               WHEN 1
+                   DISPLAY "Enter new Name: "
+                   ACCEPT TEMP-NAME
+                   IF TEMP-NAME = SPACES
+                       DISPLAY "Name cannot be empty. No change made."
+                       MOVE "N" TO WS-EDIT-VALID
+                   END-IF
+               WHEN 2
+                   DISPLAY "Enter new Age: "
+                   ACCEPT TEMP-AGE
+                   IF TEMP-AGE IS NOT NUMERIC OR
+                      TEMP-AGE < 18 OR TEMP-AGE > 99
+                       DISPLAY "Invalid age. No change made."
+                       MOVE "N" TO WS-EDIT-VALID
+                   END-IF
+               WHEN 3
+                   DISPLAY "Enter new Department: "
+                   ACCEPT TEMP-DEPARTMENT
+                   IF TEMP-DEPARTMENT = SPACES
+                       DISPLAY "Department cannot be empty. No "
+                               "change made."
+                       MOVE "N" TO WS-EDIT-VALID
+                   END-IF
+               WHEN 4
+                   DISPLAY "Enter new Salary: "
+                   ACCEPT TEMP-SALARY
+                   IF TEMP-SALARY IS NOT NUMERIC OR
+                      TEMP-SALARY = ZEROS
+                       DISPLAY "Invalid salary. No change made."
+                       MOVE "N" TO WS-EDIT-VALID
+                   END-IF
+               WHEN 5
+                   DISPLAY "Enter new Hire Date (YYYYMMDD): "
+                   ACCEPT TEMP-HIRE-DATE
+                   IF TEMP-HIRE-DATE IS NOT NUMERIC OR
+                      TEMP-HIRE-DATE = ZEROS
+                       DISPLAY "Invalid hire date. No change made."
+                       MOVE "N" TO WS-EDIT-VALID
+                   END-IF
+               WHEN 0
+                   DISPLAY "No field selected. No change made."
+                   MOVE "N" TO WS-EDIT-VALID
+               WHEN OTHER
+                   DISPLAY "Invalid choice. No change made."
+                   MOVE "N" TO WS-EDIT-VALID
+           END-EVALUATE.
+
+           IF WS-EDIT-VALID = "Y"
+               DISPLAY "Apply this change? (Y/N): "
+               ACCEPT WS-CONFIRM-EDIT
+               IF WS-CONFIRM-EDIT NOT = "Y" AND
+                  WS-CONFIRM-EDIT NOT = "y"
+                   MOVE "N" TO WS-EDIT-VALID
+                   DISPLAY "Change not applied."
+               END-IF
+           END-IF.
+
+           IF WS-EDIT-VALID = "N"
+               MOVE EMPLOYEE-RECORD TO TEMP-RECORD
+           ELSE
+               STRING
+                   "Name=" TEMP-NAME DELIMITED BY SIZE
+                   " Age=" TEMP-AGE DELIMITED BY SIZE
+                   " Dept=" TEMP-DEPARTMENT DELIMITED BY SIZE
+                   " Salary=" TEMP-SALARY DELIMITED BY SIZE
+                   " HireDate=" TEMP-HIRE-DATE DELIMITED BY SIZE
+                   INTO WS-AUDIT-AFTER
+               END-STRING
+           END-IF.
+
        PRESS-ENTER.
            DISPLAY "Press Enter to continue..."
            ACCEPT CONTINUE-FLAG.
