@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SummaryReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "employees.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMPLOYEE-ID
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       01 EMPLOYEE-RECORD.
+           COPY "EMPREC.CPY".
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS           PIC XX.
+       01 END-OF-FILE           PIC X VALUE "N".
+       01 CONTINUE-FLAG         PIC X.
+       01 WS-TODAY               PIC 9(8).
+       01 WS-ACTIVE-COUNT        PIC 9(5) VALUE ZERO.
+       01 WS-TERMINATED-COUNT    PIC 9(5) VALUE ZERO.
+       01 WS-TOTAL-AGE-SUM       PIC 9(7) VALUE ZERO.
+       01 WS-AVG-AGE             PIC ZZ9.9.
+       01 WS-DEPT-USED           PIC 9(3) VALUE ZERO.
+       01 WS-DEPT-FOUND          PIC X VALUE "N".
+       01 WS-DEPT-OVERFLOW-WARNED PIC X VALUE "N".
+
+       01 WS-DEPT-TABLE.
+           05 WS-DEPT-ENTRY OCCURS 50 TIMES INDEXED BY DEPT-IDX.
+               10 WS-DEPT-NAME     PIC X(15).
+               10 WS-DEPT-COUNT    PIC 9(5) VALUE ZERO.
+               10 WS-DEPT-AGE-SUM  PIC 9(7) VALUE ZERO.
+
+       01 WS-BRACKET-TABLE.
+           05 WS-BRACKET-ENTRY OCCURS 6 TIMES INDEXED BY BR-IDX.
+               10 WS-BRACKET-LOW    PIC 9(3).
+               10 WS-BRACKET-HIGH   PIC 9(3).
+               10 WS-BRACKET-LABEL  PIC X(10).
+               10 WS-BRACKET-COUNT  PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM CLEAR-SCREEN
+           MOVE ZERO TO WS-ACTIVE-COUNT
+           MOVE ZERO TO WS-TERMINATED-COUNT
+           MOVE ZERO TO WS-TOTAL-AGE-SUM
+           MOVE ZERO TO WS-DEPT-USED
+           MOVE "N" TO WS-DEPT-OVERFLOW-WARNED
+           PERFORM VARYING DEPT-IDX FROM 1 BY 1 UNTIL DEPT-IDX > 50
+               MOVE SPACES TO WS-DEPT-NAME(DEPT-IDX)
+               MOVE ZERO TO WS-DEPT-COUNT(DEPT-IDX)
+               MOVE ZERO TO WS-DEPT-AGE-SUM(DEPT-IDX)
+           END-PERFORM
+           PERFORM INIT-BRACKETS
+
+           OPEN INPUT EMPLOYEE-FILE
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "Error opening file. No records exist."
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           MOVE "N" TO END-OF-FILE
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ EMPLOYEE-FILE NEXT RECORD INTO EMPLOYEE-RECORD
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       IF EMPLOYEE-STATUS = "T"
+                           ADD 1 TO WS-TERMINATED-COUNT
+                       ELSE
+                           ADD 1 TO WS-ACTIVE-COUNT
+                           ADD EMPLOYEE-AGE TO WS-TOTAL-AGE-SUM
+                           PERFORM ADD-TO-DEPARTMENT
+                           PERFORM ADD-TO-BRACKET
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE EMPLOYEE-FILE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           PERFORM PRINT-REPORT
+           PERFORM PRESS-ENTER
+           EXIT PROGRAM.
+
+       INIT-BRACKETS.
+           MOVE   18 TO WS-BRACKET-LOW(1)
+           MOVE   25 TO WS-BRACKET-HIGH(1)
+           MOVE "18-25"    TO WS-BRACKET-LABEL(1)
+           MOVE   26 TO WS-BRACKET-LOW(2)
+           MOVE   35 TO WS-BRACKET-HIGH(2)
+           MOVE "26-35"    TO WS-BRACKET-LABEL(2)
+           MOVE   36 TO WS-BRACKET-LOW(3)
+           MOVE   45 TO WS-BRACKET-HIGH(3)
+           MOVE "36-45"    TO WS-BRACKET-LABEL(3)
+           MOVE   46 TO WS-BRACKET-LOW(4)
+           MOVE   55 TO WS-BRACKET-HIGH(4)
+           MOVE "46-55"    TO WS-BRACKET-LABEL(4)
+           MOVE   56 TO WS-BRACKET-LOW(5)
+           MOVE   65 TO WS-BRACKET-HIGH(5)
+           MOVE "56-65"    TO WS-BRACKET-LABEL(5)
+           MOVE   66 TO WS-BRACKET-LOW(6)
+           MOVE   99 TO WS-BRACKET-HIGH(6)
+           MOVE "66-99"    TO WS-BRACKET-LABEL(6)
+           PERFORM VARYING BR-IDX FROM 1 BY 1 UNTIL BR-IDX > 6
+               MOVE ZERO TO WS-BRACKET-COUNT(BR-IDX)
+           END-PERFORM.
+
+       ADD-TO-DEPARTMENT.
+           MOVE "N" TO WS-DEPT-FOUND
+           SET DEPT-IDX TO 1
+           PERFORM VARYING DEPT-IDX FROM 1 BY 1
+                   UNTIL DEPT-IDX > WS-DEPT-USED
+               IF WS-DEPT-NAME(DEPT-IDX) = DEPARTMENT
+                   ADD 1 TO WS-DEPT-COUNT(DEPT-IDX)
+                   ADD EMPLOYEE-AGE TO WS-DEPT-AGE-SUM(DEPT-IDX)
+                   MOVE "Y" TO WS-DEPT-FOUND
+               END-IF
+           END-PERFORM.
+
+           IF WS-DEPT-FOUND = "N"
+               IF WS-DEPT-USED < 50
+                   ADD 1 TO WS-DEPT-USED
+                   SET DEPT-IDX TO WS-DEPT-USED
+                   MOVE DEPARTMENT TO WS-DEPT-NAME(DEPT-IDX)
+                   MOVE 1 TO WS-DEPT-COUNT(DEPT-IDX)
+                   MOVE EMPLOYEE-AGE TO WS-DEPT-AGE-SUM(DEPT-IDX)
+               ELSE
+                   IF WS-DEPT-OVERFLOW-WARNED = "N"
+                       DISPLAY "Warning: more than 50 departments on "
+                               "file; breakdown truncated."
+                       MOVE "Y" TO WS-DEPT-OVERFLOW-WARNED
+                   END-IF
+               END-IF
+           END-IF.
+
+       ADD-TO-BRACKET.
+           PERFORM VARYING BR-IDX FROM 1 BY 1 UNTIL BR-IDX > 6
+               IF EMPLOYEE-AGE >= WS-BRACKET-LOW(BR-IDX) AND
+                  EMPLOYEE-AGE <= WS-BRACKET-HIGH(BR-IDX)
+                   ADD 1 TO WS-BRACKET-COUNT(BR-IDX)
+               END-IF
+           END-PERFORM.
+
+       PRINT-REPORT.
+           DISPLAY "============================================="
+           DISPLAY "       Employee Headcount Summary Report"
+           DISPLAY "       Report Date: " WS-TODAY
+           DISPLAY "============================================="
+           DISPLAY "Active Employees:     " WS-ACTIVE-COUNT
+           DISPLAY "Terminated Employees: " WS-TERMINATED-COUNT
+           IF WS-ACTIVE-COUNT > 0
+               COMPUTE WS-AVG-AGE =
+                   WS-TOTAL-AGE-SUM / WS-ACTIVE-COUNT
+               DISPLAY "Overall Average Age: " WS-AVG-AGE
+           END-IF
+           DISPLAY "-------------------------------------------"
+           DISPLAY "By Department:"
+           DISPLAY "-------------------------------------------"
+           PERFORM VARYING DEPT-IDX FROM 1 BY 1
+                   UNTIL DEPT-IDX > WS-DEPT-USED
+               COMPUTE WS-AVG-AGE =
+                   WS-DEPT-AGE-SUM(DEPT-IDX) / WS-DEPT-COUNT(DEPT-IDX)
+               DISPLAY WS-DEPT-NAME(DEPT-IDX) ": "
+                       WS-DEPT-COUNT(DEPT-IDX) " employee(s), "
+                       "avg age " WS-AVG-AGE
+           END-PERFORM.
+           DISPLAY "-------------------------------------------"
+           DISPLAY "By Age Bracket:"
+           DISPLAY "-------------------------------------------"
+           PERFORM VARYING BR-IDX FROM 1 BY 1 UNTIL BR-IDX > 6
+               DISPLAY WS-BRACKET-LABEL(BR-IDX) ": "
+                       WS-BRACKET-COUNT(BR-IDX) " employee(s)"
+           END-PERFORM.
+           DISPLAY "=============================================".
+
+       PRESS-ENTER.
+           DISPLAY "Press Enter to continue..."
+           ACCEPT CONTINUE-FLAG.
+
+       CLEAR-SCREEN.
+           CALL 'SYSTEM' USING 'cls'.
