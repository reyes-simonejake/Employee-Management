@@ -5,55 +5,131 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EMPLOYEE-FILE ASSIGN TO "employees.dat"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMPLOYEE-ID
                FILE STATUS IS FILE-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "sortwork.tmp".
 
        DATA DIVISION.
        FILE SECTION.
        FD EMPLOYEE-FILE.
        01 EMPLOYEE-RECORD.
-           05 EMPLOYEE-ID       PIC 9(5).
-           05 EMPLOYEE-NAME     PIC X(30).
-           05 EMPLOYEE-AGE      PIC 9(2).
+           COPY "EMPREC.CPY".
+
+       SD SORT-WORK-FILE.
+       01 SORT-RECORD.
+           COPY "EMPREC.CPY"
+               REPLACING EMPLOYEE-ID BY SORT-ID
+                         EMPLOYEE-NAME BY SORT-NAME
+                         EMPLOYEE-AGE BY SORT-AGE
+                         DEPARTMENT BY SORT-DEPARTMENT
+                         SALARY BY SORT-SALARY
+                         HIRE-DATE BY SORT-HIRE-DATE
+                         EMPLOYEE-STATUS BY SORT-STATUS
+                         TERMINATION-DATE BY SORT-TERMINATION-DATE.
 
        WORKING-STORAGE SECTION.
        01 FILE-STATUS          PIC XX.
        01 END-OF-FILE          PIC X VALUE "N".
        01 CONTINUE-FLAG        PIC X.
-       01 TABLE-LINE           PIC X(50) VALUE ALL "-".
+       01 TABLE-LINE           PIC X(80) VALUE ALL "-".
+       01 WS-SALARY-DISPLAY    PIC Z,ZZZ,ZZ9.99.
+       01 SORT-CHOICE          PIC 9.
+       01 WS-PAGE-SIZE         PIC 9(2) VALUE 10.
+       01 WS-ROW-COUNT         PIC 9(2) VALUE ZERO.
+       01 WS-STATUS-DISPLAY    PIC X(10).
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            PERFORM CLEAR-SCREEN
-           MOVE "N" TO END-OF-FILE
-           
+           DISPLAY "Sort roster by:"
+           DISPLAY "1. Employee ID"
+           DISPLAY "2. Name"
+           DISPLAY "3. Age"
+           DISPLAY "Enter your choice: " WITH NO ADVANCING
+           ACCEPT SORT-CHOICE
+
            OPEN INPUT EMPLOYEE-FILE
            IF FILE-STATUS NOT = "00"
                DISPLAY "Error opening file. No records exist."
                PERFORM PRESS-ENTER
                EXIT PROGRAM
            END-IF.
+           CLOSE EMPLOYEE-FILE
+
+           EVALUATE SORT-CHOICE
+               WHEN 2
+                   SORT SORT-WORK-FILE
+                       ON ASCENDING KEY SORT-NAME
+                       USING EMPLOYEE-FILE
+                       OUTPUT PROCEDURE PRINT-SORTED-ROSTER
+               WHEN 3
+                   SORT SORT-WORK-FILE
+                       ON ASCENDING KEY SORT-AGE
+                       USING EMPLOYEE-FILE
+                       OUTPUT PROCEDURE PRINT-SORTED-ROSTER
+               WHEN OTHER
+                   SORT SORT-WORK-FILE
+                       ON ASCENDING KEY SORT-ID
+                       USING EMPLOYEE-FILE
+                       OUTPUT PROCEDURE PRINT-SORTED-ROSTER
+           END-EVALUATE.
+
+           IF FILE-STATUS NOT = "00" AND FILE-STATUS NOT = SPACES
+               DISPLAY "Error opening file. No records exist."
+           END-IF.
+
+           PERFORM PRESS-ENTER
+           EXIT PROGRAM.
+
+       PRINT-SORTED-ROSTER.
+           MOVE "N" TO END-OF-FILE
+           MOVE ZERO TO WS-ROW-COUNT
+           PERFORM DISPLAY-TABLE-HEADER
 
-           DISPLAY "+-------+----------------------+-----+"
-           DISPLAY "|   ID  | Name                 | Age |"
-           DISPLAY "+-------+----------------------+-----+"
-           
            PERFORM UNTIL END-OF-FILE = "Y"
-               READ EMPLOYEE-FILE INTO EMPLOYEE-RECORD
+               RETURN SORT-WORK-FILE INTO SORT-RECORD
                    AT END
                        MOVE "Y" TO END-OF-FILE
                    NOT AT END
-                       DISPLAY "| " EMPLOYEE-ID
-                               " | " EMPLOYEE-NAME(1:20)
-                               " | " EMPLOYEE-AGE
-                               "  |"
-               END-READ
+                       MOVE SORT-SALARY TO WS-SALARY-DISPLAY
+                       IF SORT-STATUS = "T"
+                           MOVE "Terminated" TO WS-STATUS-DISPLAY
+                       ELSE
+                           MOVE "Active" TO WS-STATUS-DISPLAY
+                       END-IF
+                       DISPLAY "| " SORT-ID
+                               " | " SORT-NAME(1:20)
+                               " | " SORT-AGE
+                               "  | " SORT-DEPARTMENT(1:15)
+                               " | " WS-SALARY-DISPLAY
+                               " | " SORT-HIRE-DATE
+                               " | " WS-STATUS-DISPLAY
+                               " |"
+                       ADD 1 TO WS-ROW-COUNT
+                       IF WS-ROW-COUNT >= WS-PAGE-SIZE
+                           DISPLAY "+-------+----------------------+"
+                                   "-----+------------+-------------"
+                                   "+----------+------------+"
+                           DISPLAY "Press Enter for next page..."
+                           ACCEPT CONTINUE-FLAG
+                           MOVE ZERO TO WS-ROW-COUNT
+                           PERFORM DISPLAY-TABLE-HEADER
+                       END-IF
+               END-RETURN
            END-PERFORM.
-           
-           CLOSE EMPLOYEE-FILE
-           DISPLAY "+-------+----------------------+-----+"
-           PERFORM PRESS-ENTER
-           EXIT PROGRAM.
+
+           DISPLAY "+-------+----------------------+-----+---------"
+                   "------+-------------+----------+------------+".
+
+       DISPLAY-TABLE-HEADER.
+           DISPLAY "+-------+----------------------+-----+---------"
+                   "------+-------------+----------+------------+"
+           DISPLAY "|   ID  | Name                 | Age | Departme"
+                   "nt     | Salary      | Hire Date| Status     |"
+           DISPLAY "+-------+----------------------+-----+---------"
+                   "------+-------------+----------+------------+".
 
        PRESS-ENTER.
            DISPLAY "Press Enter to continue..."
@@ -61,10 +137,3 @@
 
        CLEAR-SCREEN.
            CALL 'SYSTEM' USING 'cls'.
-
-
-
-
-
-
-           
\ No newline at end of file
