@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PrintReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "employees.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMPLOYEE-ID
+               FILE STATUS IS FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "EMPLOYEE-REPORT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       01 EMPLOYEE-RECORD.
+           COPY "EMPREC.CPY".
+
+       FD REPORT-FILE.
+       01 REPORT-LINE            PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS           PIC XX.
+       01 REPORT-STATUS         PIC XX.
+       01 END-OF-FILE           PIC X VALUE "N".
+       01 CONTINUE-FLAG         PIC X.
+       01 WS-TODAY              PIC 9(8).
+       01 WS-PAGE-NUM           PIC 9(3) VALUE 1.
+       01 WS-LINE-COUNT         PIC 9(3) VALUE ZERO.
+       01 WS-LINES-PER-PAGE     PIC 9(3) VALUE 50.
+       01 WS-RECORD-COUNT       PIC 9(5) VALUE ZERO.
+       01 WS-SALARY-DISPLAY     PIC Z,ZZZ,ZZ9.99.
+       01 WS-STATUS-DISPLAY     PIC X(10).
+       01 WS-FORM-FEED          PIC X(1) VALUE X"0C".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM CLEAR-SCREEN
+           MOVE 1 TO WS-PAGE-NUM
+           MOVE ZERO TO WS-RECORD-COUNT
+           OPEN INPUT EMPLOYEE-FILE
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "Error opening file. No records exist."
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE
+           IF REPORT-STATUS NOT = "00"
+               DISPLAY "Error creating EMPLOYEE-REPORT.TXT."
+               CLOSE EMPLOYEE-FILE
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           PERFORM WRITE-PAGE-HEADER
+
+           MOVE "N" TO END-OF-FILE
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ EMPLOYEE-FILE NEXT RECORD INTO EMPLOYEE-RECORD
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                           MOVE WS-FORM-FEED TO REPORT-LINE
+                           WRITE REPORT-LINE
+                           ADD 1 TO WS-PAGE-NUM
+                           PERFORM WRITE-PAGE-HEADER
+                       END-IF
+                       PERFORM WRITE-DETAIL-LINE
+                       ADD 1 TO WS-RECORD-COUNT
+               END-READ
+           END-PERFORM.
+
+           CLOSE EMPLOYEE-FILE
+           CLOSE REPORT-FILE
+
+           DISPLAY WS-RECORD-COUNT " record(s) printed to"
+           DISPLAY "EMPLOYEE-REPORT.TXT (" WS-PAGE-NUM " page(s))."
+           PERFORM PRESS-ENTER
+           EXIT PROGRAM.
+
+       WRITE-PAGE-HEADER.
+           MOVE ZERO TO WS-LINE-COUNT
+           MOVE "Employee Management System - Employee Report"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING
+               "Date: " WS-TODAY DELIMITED BY SIZE
+               "   Page: " WS-PAGE-NUM DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "  ID  | Name                 | Age | Department    "
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "------|----------------------|-----|---------------"
+               TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       WRITE-DETAIL-LINE.
+           MOVE SALARY TO WS-SALARY-DISPLAY
+           IF EMPLOYEE-STATUS = "T"
+               MOVE "Terminated" TO WS-STATUS-DISPLAY
+           ELSE
+               MOVE "Active" TO WS-STATUS-DISPLAY
+           END-IF
+           STRING
+               EMPLOYEE-ID DELIMITED BY SIZE
+               " | " EMPLOYEE-NAME(1:20) DELIMITED BY SIZE
+               " | " EMPLOYEE-AGE DELIMITED BY SIZE
+               "  | " DEPARTMENT(1:15) DELIMITED BY SIZE
+               " | " WS-SALARY-DISPLAY DELIMITED BY SIZE
+               " | " HIRE-DATE DELIMITED BY SIZE
+               " | " WS-STATUS-DISPLAY DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       PRESS-ENTER.
+           DISPLAY "Press Enter to continue..."
+           ACCEPT CONTINUE-FLAG.
+
+       CLEAR-SCREEN.
+           CALL 'SYSTEM' USING 'cls'.
