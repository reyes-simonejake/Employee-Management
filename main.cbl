@@ -6,16 +6,26 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 WS-VARIABLES.
-           05 USER-CHOICE       PIC 9.
+           05 USER-CHOICE       PIC 99.
            05 CONTINUE-FLAG     PIC X.
+           05 WS-USER-ROLE      PIC X(2).
 
        PROCEDURE DIVISION.
        MAIN-SECTION.
+           PERFORM CLEAR-SCREEN
+           DISPLAY "-------------------------------------------"
+           DISPLAY "       Employee Management System - Login"
+           DISPLAY "-------------------------------------------"
+           CALL "Login" USING WS-USER-ROLE
+           IF WS-USER-ROLE = "NO"
+               DISPLAY "Login failed. Exiting."
+               STOP RUN
+           END-IF
            PERFORM MAIN-MENU
            STOP RUN.
 
        MAIN-MENU.
-           PERFORM UNTIL USER-CHOICE = 6
+           PERFORM UNTIL USER-CHOICE = 14
                PERFORM CLEAR-SCREEN
                DISPLAY "-------------------------------------------"
                DISPLAY "       Employee Management System"
@@ -25,23 +35,67 @@
                DISPLAY "3. Search Employee by ID"
                DISPLAY "4. Edit Employee"
                DISPLAY "5. Delete Employee"
-               DISPLAY "6. Exit"
+               DISPLAY "6. Export Employees to CSV"
+               DISPLAY "7. Import New Hires (Batch)"
+               DISPLAY "8. Headcount Summary Report"
+               DISPLAY "9. Print Employee Report (EMPLOYEE-REPORT.TXT)"
+               DISPLAY "10. Payroll Extract"
+               DISPLAY "11. Unused Employee ID Report"
+               DISPLAY "12. Exception Report (malformed records)"
+               DISPLAY "13. Restore Previous Version (employees.dat)"
+               DISPLAY "14. Exit"
                DISPLAY "-------------------------------------------"
                DISPLAY "Enter your choice: " WITH NO ADVANCING
                ACCEPT USER-CHOICE
-               
+
                EVALUATE USER-CHOICE
                    WHEN 1
-                       CALL "AddEmployee"
+                       IF WS-USER-ROLE = "HR"
+                           CALL "AddEmployee"
+                       ELSE
+                           PERFORM ACCESS-DENIED
+                       END-IF
                    WHEN 2
                        CALL "ViewEmployees"
                    WHEN 3
                        CALL "SearchEmployee"
                    WHEN 4
-                       CALL "EditEmployee"
+                       IF WS-USER-ROLE = "HR"
+                           CALL "EditEmployee"
+                       ELSE
+                           PERFORM ACCESS-DENIED
+                       END-IF
                    WHEN 5
-                       CALL "DeleteEmployee"
+                       IF WS-USER-ROLE = "HR"
+                           CALL "DeleteEmployee"
+                       ELSE
+                           PERFORM ACCESS-DENIED
+                       END-IF
                    WHEN 6
+                       CALL "ExportEmployees"
+                   WHEN 7
+                       IF WS-USER-ROLE = "HR"
+                           CALL "ImportEmployees"
+                       ELSE
+                           PERFORM ACCESS-DENIED
+                       END-IF
+                   WHEN 8
+                       CALL "SummaryReport"
+                   WHEN 9
+                       CALL "PrintReport"
+                   WHEN 10
+                       CALL "PayrollExtract"
+                   WHEN 11
+                       CALL "UnusedIdReport"
+                   WHEN 12
+                       CALL "ExceptionReport"
+                   WHEN 13
+                       IF WS-USER-ROLE = "HR"
+                           CALL "RestoreBackup"
+                       ELSE
+                           PERFORM ACCESS-DENIED
+                       END-IF
+                   WHEN 14
                        DISPLAY "Exiting the system. Goodbye!"
                    WHEN OTHER
                        DISPLAY "Invalid choice. Please try again."
@@ -49,6 +103,11 @@
                END-EVALUATE
            END-PERFORM.
 
+       ACCESS-DENIED.
+           DISPLAY "Access denied. This option is restricted to "
+                   "HR staff."
+           PERFORM PRESS-ENTER.
+
        PRESS-ENTER.
            DISPLAY "Press Enter to continue..."
            ACCEPT CONTINUE-FLAG.
