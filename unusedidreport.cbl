@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UnusedIdReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "employees.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMPLOYEE-ID
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       01 EMPLOYEE-RECORD.
+           COPY "EMPREC.CPY".
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS           PIC XX.
+       01 END-OF-FILE           PIC X VALUE "N".
+       01 CONTINUE-FLAG         PIC X.
+       01 WS-HIGH-WATER         PIC 9(5) VALUE ZERO.
+       01 WS-CANDIDATE-ID       PIC 9(5).
+       01 WS-CANDIDATE-DIGITS REDEFINES WS-CANDIDATE-ID.
+           05 WS-CD-1            PIC 9.
+           05 WS-CD-2            PIC 9.
+           05 WS-CD-3            PIC 9.
+           05 WS-CD-4            PIC 9.
+           05 WS-CD-5            PIC 9.
+       01 WS-EXPECTED-CD         PIC 9.
+       01 WS-FOUND-FLAG          PIC X VALUE "N".
+       01 WS-SAVE-ID             PIC 9(5).
+       01 WS-RECORD-SEEN-FLAG    PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM CLEAR-SCREEN
+           MOVE ZERO TO WS-HIGH-WATER
+           MOVE "N" TO WS-FOUND-FLAG
+           MOVE "N" TO WS-RECORD-SEEN-FLAG
+           OPEN INPUT EMPLOYEE-FILE
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "Error opening file. No records exist."
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           MOVE "N" TO END-OF-FILE
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ EMPLOYEE-FILE NEXT RECORD INTO EMPLOYEE-RECORD
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       MOVE "Y" TO WS-RECORD-SEEN-FLAG
+                       IF EMPLOYEE-ID > WS-HIGH-WATER
+                           MOVE EMPLOYEE-ID TO WS-HIGH-WATER
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           IF WS-RECORD-SEEN-FLAG = "N"
+               DISPLAY "No employees on file yet -- any valid "
+                       "check-digit ID may be assigned."
+               CLOSE EMPLOYEE-FILE
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           MOVE "N" TO WS-FOUND-FLAG
+           PERFORM VARYING WS-SAVE-ID FROM 1 BY 1
+                   UNTIL WS-SAVE-ID >= WS-HIGH-WATER
+                      OR WS-FOUND-FLAG = "Y"
+               MOVE WS-SAVE-ID TO WS-CANDIDATE-ID
+               COMPUTE WS-EXPECTED-CD =
+                   FUNCTION MOD (
+                       (WS-CD-1 * 2) + (WS-CD-2 * 3) +
+                       (WS-CD-3 * 4) + (WS-CD-4 * 5), 10)
+               IF WS-EXPECTED-CD = WS-CD-5
+                   MOVE WS-CANDIDATE-ID TO EMPLOYEE-ID
+                   READ EMPLOYEE-FILE
+                       INVALID KEY
+                           MOVE "Y" TO WS-FOUND-FLAG
+                       NOT INVALID KEY
+                           CONTINUE
+                   END-READ
+               END-IF
+           END-PERFORM.
+
+           CLOSE EMPLOYEE-FILE
+
+           DISPLAY "============================================="
+           DISPLAY "     Unused Employee ID Report"
+           DISPLAY "============================================="
+           DISPLAY "Current high-water mark: " WS-HIGH-WATER
+           IF WS-FOUND-FLAG = "Y"
+               DISPLAY "Lowest unused ID available for reassignment: "
+                       WS-CANDIDATE-ID
+           ELSE
+               DISPLAY "No gaps below the high-water mark -- assign "
+                       "the next ID above " WS-HIGH-WATER "."
+           END-IF
+           DISPLAY "=============================================".
+
+           PERFORM PRESS-ENTER
+           EXIT PROGRAM.
+
+       PRESS-ENTER.
+           DISPLAY "Press Enter to continue..."
+           ACCEPT CONTINUE-FLAG.
+
+       CLEAR-SCREEN.
+           CALL 'SYSTEM' USING 'cls'.
