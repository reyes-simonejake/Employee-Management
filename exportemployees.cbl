@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ExportEmployees.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "employees.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMPLOYEE-ID
+               FILE STATUS IS FILE-STATUS.
+           SELECT CSV-FILE ASSIGN TO "employees.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       01 EMPLOYEE-RECORD.
+           COPY "EMPREC.CPY".
+
+       FD CSV-FILE.
+       01 CSV-LINE              PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS          PIC XX.
+       01 CSV-STATUS           PIC XX.
+       01 END-OF-FILE          PIC X VALUE "N".
+       01 CONTINUE-FLAG        PIC X.
+       01 WS-RECORD-COUNT      PIC 9(5) VALUE ZERO.
+       01 WS-ID-DISPLAY        PIC 9(5).
+       01 WS-AGE-DISPLAY       PIC 9(2).
+       01 WS-SALARY-DISPLAY    PIC 9(7).99.
+       01 WS-HIRE-DATE-DISPLAY PIC 9(8).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM CLEAR-SCREEN
+           MOVE ZERO TO WS-RECORD-COUNT
+           OPEN INPUT EMPLOYEE-FILE
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "Error opening file. No records exist."
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           OPEN OUTPUT CSV-FILE
+           IF CSV-STATUS NOT = "00"
+               DISPLAY "Error creating employees.csv."
+               CLOSE EMPLOYEE-FILE
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           MOVE "ID,Name,Age,Department,Salary,HireDate,Status"
+               TO CSV-LINE
+           WRITE CSV-LINE
+
+           MOVE "N" TO END-OF-FILE
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ EMPLOYEE-FILE NEXT RECORD INTO EMPLOYEE-RECORD
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       PERFORM WRITE-CSV-LINE
+                       ADD 1 TO WS-RECORD-COUNT
+               END-READ
+           END-PERFORM.
+
+           CLOSE EMPLOYEE-FILE
+           CLOSE CSV-FILE
+
+           DISPLAY WS-RECORD-COUNT " record(s) exported to"
+                   " employees.csv"
+           PERFORM PRESS-ENTER
+           EXIT PROGRAM.
+
+       WRITE-CSV-LINE.
+           MOVE EMPLOYEE-ID TO WS-ID-DISPLAY
+           MOVE EMPLOYEE-AGE TO WS-AGE-DISPLAY
+           MOVE SALARY TO WS-SALARY-DISPLAY
+           MOVE HIRE-DATE TO WS-HIRE-DATE-DISPLAY
+           STRING
+               WS-ID-DISPLAY DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(EMPLOYEE-NAME) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-AGE-DISPLAY DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(DEPARTMENT) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-SALARY-DISPLAY DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-HIRE-DATE-DISPLAY DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               EMPLOYEE-STATUS DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING
+           WRITE CSV-LINE.
+
+       PRESS-ENTER.
+           DISPLAY "Press Enter to continue..."
+           ACCEPT CONTINUE-FLAG.
+
+       CLEAR-SCREEN.
+           CALL 'SYSTEM' USING 'cls'.
