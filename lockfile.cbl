@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LockFile.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOCK-FILE ASSIGN TO "employees.dat.lock"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LOCK-FILE.
+       01 LOCK-LINE              PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS           PIC XX.
+       01 WS-LOCK-FILENAME      PIC X(255) VALUE "employees.dat.lock".
+       01 WS-DELETE-STATUS      PIC S9(9) USAGE BINARY.
+
+       LINKAGE SECTION.
+       01 LS-ACTION              PIC X(6).
+       01 LS-RESULT              PIC X(4).
+
+       PROCEDURE DIVISION USING LS-ACTION LS-RESULT.
+       MAIN-LOGIC.
+           EVALUATE LS-ACTION
+               WHEN "LOCK"
+                   PERFORM ACQUIRE-LOCK
+               WHEN "UNLOCK"
+                   PERFORM RELEASE-LOCK
+               WHEN OTHER
+                   MOVE "BUSY" TO LS-RESULT
+           END-EVALUATE
+           EXIT PROGRAM.
+
+       ACQUIRE-LOCK.
+           OPEN INPUT LOCK-FILE
+           IF FILE-STATUS = "00"
+               CLOSE LOCK-FILE
+               MOVE "BUSY" TO LS-RESULT
+           ELSE
+               OPEN OUTPUT LOCK-FILE
+               MOVE "IN USE" TO LOCK-LINE
+               WRITE LOCK-LINE
+               CLOSE LOCK-FILE
+               MOVE "OK  " TO LS-RESULT
+           END-IF.
+
+       RELEASE-LOCK.
+           CALL "CBL_DELETE_FILE" USING WS-LOCK-FILENAME
+               RETURNING WS-DELETE-STATUS
+           MOVE "OK  " TO LS-RESULT.
