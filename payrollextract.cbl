@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PayrollExtract.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "employees.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMPLOYEE-ID
+               FILE STATUS IS FILE-STATUS.
+           SELECT PAYROLL-FILE ASSIGN TO "payroll-extract.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PAYROLL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       01 EMPLOYEE-RECORD.
+           COPY "EMPREC.CPY".
+
+       FD PAYROLL-FILE.
+       01 PAYROLL-RECORD.
+           05 PR-EMPLOYEE-ID        PIC 9(5).
+           05 PR-EMPLOYEE-NAME      PIC X(30).
+           05 PR-SALARY             PIC 9(7)V99.
+           05 PR-DEPARTMENT         PIC X(15).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS           PIC XX.
+       01 PAYROLL-STATUS        PIC XX.
+       01 END-OF-FILE           PIC X VALUE "N".
+       01 CONTINUE-FLAG         PIC X.
+       01 WS-RECORD-COUNT       PIC 9(5) VALUE ZERO.
+       01 WS-SKIPPED-COUNT      PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM CLEAR-SCREEN
+           MOVE ZERO TO WS-RECORD-COUNT
+           MOVE ZERO TO WS-SKIPPED-COUNT
+           OPEN INPUT EMPLOYEE-FILE
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "Error opening file. No records exist."
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           OPEN OUTPUT PAYROLL-FILE
+           IF PAYROLL-STATUS NOT = "00"
+               DISPLAY "Error creating payroll-extract.dat."
+               CLOSE EMPLOYEE-FILE
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           MOVE "N" TO END-OF-FILE
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ EMPLOYEE-FILE NEXT RECORD INTO EMPLOYEE-RECORD
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       IF EMPLOYEE-STATUS = "T"
+                           ADD 1 TO WS-SKIPPED-COUNT
+                       ELSE
+                           PERFORM WRITE-PAYROLL-LINE
+                           ADD 1 TO WS-RECORD-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE EMPLOYEE-FILE
+           CLOSE PAYROLL-FILE
+
+           DISPLAY WS-RECORD-COUNT " record(s) extracted to"
+                   " payroll-extract.dat"
+           IF WS-SKIPPED-COUNT > 0
+               DISPLAY WS-SKIPPED-COUNT " terminated employee(s) "
+                       "excluded from the extract."
+           END-IF
+           PERFORM PRESS-ENTER
+           EXIT PROGRAM.
+
+       WRITE-PAYROLL-LINE.
+           MOVE EMPLOYEE-ID TO PR-EMPLOYEE-ID
+           MOVE EMPLOYEE-NAME TO PR-EMPLOYEE-NAME
+           MOVE SALARY TO PR-SALARY
+           MOVE DEPARTMENT TO PR-DEPARTMENT
+           WRITE PAYROLL-RECORD.
+
+       PRESS-ENTER.
+           DISPLAY "Press Enter to continue..."
+           ACCEPT CONTINUE-FLAG.
+
+       CLEAR-SCREEN.
+           CALL 'SYSTEM' USING 'cls'.
