@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DeleteEmployee.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "employees.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMPLOYEE-ID
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       01 EMPLOYEE-RECORD.
+           COPY "EMPREC.CPY".
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS          PIC XX.
+       01 SEARCH-ID           PIC 9(5).
+       01 FOUND-FLAG          PIC X VALUE "N".
+       01 CONFIRM-FLAG        PIC X.
+       01 CONTINUE-FLAG       PIC X.
+       01 WS-AUDIT-BEFORE     PIC X(120).
+       01 WS-LOCK-RESULT      PIC X(4).
+       01 WS-BACKUP-RESULT    PIC X(4).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM CLEAR-SCREEN
+           DISPLAY "Enter Employee ID to delete: "
+           ACCEPT SEARCH-ID
+
+           IF SEARCH-ID IS NOT NUMERIC OR SEARCH-ID = ZEROS
+               DISPLAY "Invalid ID format. Must be 5 digits."
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           CALL "LockFile" USING "LOCK  " WS-LOCK-RESULT
+           IF WS-LOCK-RESULT = "BUSY"
+               DISPLAY "Employee file is in use by another user. "
+                       "Try again shortly."
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           OPEN I-O EMPLOYEE-FILE
+           IF FILE-STATUS NOT = "00"
+               CALL "LockFile" USING "UNLOCK" WS-LOCK-RESULT
+               DISPLAY "Error opening file. No records exist."
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           MOVE "N" TO FOUND-FLAG
+           MOVE SEARCH-ID TO EMPLOYEE-ID
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO FOUND-FLAG
+           END-READ.
+
+           IF FOUND-FLAG = "N"
+               CLOSE EMPLOYEE-FILE
+               CALL "LockFile" USING "UNLOCK" WS-LOCK-RESULT
+               DISPLAY "Employee not found!"
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           IF EMPLOYEE-STATUS = "T"
+               CLOSE EMPLOYEE-FILE
+               CALL "LockFile" USING "UNLOCK" WS-LOCK-RESULT
+               DISPLAY "Employee is already terminated."
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           DISPLAY "Employee Found:"
+           DISPLAY "Name: " EMPLOYEE-NAME
+           DISPLAY "Age: " EMPLOYEE-AGE
+           STRING
+               "Name=" EMPLOYEE-NAME DELIMITED BY SIZE
+               " Age=" EMPLOYEE-AGE DELIMITED BY SIZE
+               " Dept=" DEPARTMENT DELIMITED BY SIZE
+               " Salary=" SALARY DELIMITED BY SIZE
+               " HireDate=" HIRE-DATE DELIMITED BY SIZE
+               " Status=" EMPLOYEE-STATUS DELIMITED BY SIZE
+               INTO WS-AUDIT-BEFORE
+           END-STRING
+           DISPLAY "Terminate this employee? (Y/N): "
+           ACCEPT CONFIRM-FLAG
+
+           IF CONFIRM-FLAG NOT = "Y" AND CONFIRM-FLAG NOT = "y"
+               CLOSE EMPLOYEE-FILE
+               CALL "LockFile" USING "UNLOCK" WS-LOCK-RESULT
+               DISPLAY "Delete cancelled."
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           CLOSE EMPLOYEE-FILE
+           CALL "RollingBackup" USING WS-BACKUP-RESULT
+           OPEN I-O EMPLOYEE-FILE
+           MOVE SEARCH-ID TO EMPLOYEE-ID
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   DISPLAY "Error re-reading record after backup!"
+                   CALL "LockFile" USING "UNLOCK" WS-LOCK-RESULT
+                   CLOSE EMPLOYEE-FILE
+                   PERFORM PRESS-ENTER
+                   EXIT PROGRAM
+           END-READ.
+
+           MOVE "T" TO EMPLOYEE-STATUS
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TERMINATION-DATE
+           REWRITE EMPLOYEE-RECORD
+               INVALID KEY
+                   DISPLAY "Error terminating record!"
+               NOT INVALID KEY
+                   DISPLAY "Employee marked as Terminated "
+                           "successfully!"
+                   CALL "AuditLog" USING "DELETE" SEARCH-ID
+                       WS-AUDIT-BEFORE SPACES
+           END-REWRITE.
+
+           CLOSE EMPLOYEE-FILE
+           CALL "LockFile" USING "UNLOCK" WS-LOCK-RESULT
+           PERFORM PRESS-ENTER
+           EXIT PROGRAM.
+
+       PRESS-ENTER.
+           DISPLAY "Press Enter to continue..."
+           ACCEPT CONTINUE-FLAG.
+
+       CLEAR-SCREEN.
+           CALL 'SYSTEM' USING 'cls'.
