@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ImportEmployees.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "employees.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMPLOYEE-ID
+               FILE STATUS IS FILE-STATUS.
+           SELECT TRANS-FILE ASSIGN TO "newhires.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANS-STATUS.
+           SELECT REJECT-FILE ASSIGN TO "newhires-rejects.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REJECT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       01 EMPLOYEE-RECORD.
+           COPY "EMPREC.CPY".
+
+       FD TRANS-FILE.
+       01 TRANS-RECORD.
+           COPY "EMPREC.CPY"
+               REPLACING EMPLOYEE-ID BY TRANS-ID
+                         EMPLOYEE-NAME BY TRANS-NAME
+                         EMPLOYEE-AGE BY TRANS-AGE
+                         DEPARTMENT BY TRANS-DEPARTMENT
+                         SALARY BY TRANS-SALARY
+                         HIRE-DATE BY TRANS-HIRE-DATE
+                         EMPLOYEE-STATUS BY TRANS-REC-STATUS
+                         TERMINATION-DATE BY TRANS-TERMINATION-DATE.
+
+       FD REJECT-FILE.
+       01 REJECT-LINE            PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS           PIC XX.
+       01 TRANS-STATUS          PIC XX.
+       01 REJECT-STATUS         PIC XX.
+       01 END-OF-FILE           PIC X VALUE "N".
+       01 WS-NEW-FILE-FLAG      PIC X VALUE "N".
+       01 WS-VALID-FLAG         PIC X.
+       01 WS-REJECT-REASON      PIC X(45).
+       01 WS-ACCEPTED-COUNT     PIC 9(5) VALUE ZERO.
+       01 WS-REJECTED-COUNT     PIC 9(5) VALUE ZERO.
+       01 WS-READ-COUNT         PIC 9(5) VALUE ZERO.
+       01 WS-AUDIT-AFTER        PIC X(120).
+       01 CONTINUE-FLAG         PIC X.
+       01 WS-LOCK-RESULT        PIC X(4).
+       01 WS-CHECK-ID           PIC 9(5).
+       01 WS-CHECK-ID-DIGITS REDEFINES WS-CHECK-ID.
+           05 WS-CD-1            PIC 9.
+           05 WS-CD-2            PIC 9.
+           05 WS-CD-3            PIC 9.
+           05 WS-CD-4            PIC 9.
+           05 WS-CD-5            PIC 9.
+       01 WS-EXPECTED-CD         PIC 9.
+
+       LINKAGE SECTION.
+       01 LS-MODE               PIC X(6).
+
+       PROCEDURE DIVISION USING OPTIONAL LS-MODE.
+       MAIN-LOGIC.
+           IF LS-MODE IS OMITTED
+               PERFORM CLEAR-SCREEN
+           END-IF
+
+           MOVE ZERO TO WS-ACCEPTED-COUNT
+           MOVE ZERO TO WS-REJECTED-COUNT
+           MOVE ZERO TO WS-READ-COUNT
+
+           CALL "LockFile" USING "LOCK  " WS-LOCK-RESULT
+           IF WS-LOCK-RESULT = "BUSY"
+               DISPLAY "Employee file is in use by another user. "
+                       "Try again shortly."
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           OPEN INPUT TRANS-FILE
+           IF TRANS-STATUS NOT = "00"
+               CALL "LockFile" USING "UNLOCK" WS-LOCK-RESULT
+               DISPLAY "Error opening newhires.dat. No transactions."
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           OPEN OUTPUT REJECT-FILE
+           IF REJECT-STATUS NOT = "00"
+               DISPLAY "Error creating reject report."
+               CLOSE TRANS-FILE
+               CALL "LockFile" USING "UNLOCK" WS-LOCK-RESULT
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           OPEN I-O EMPLOYEE-FILE
+           IF FILE-STATUS NOT = "00"
+               MOVE "Y" TO WS-NEW-FILE-FLAG
+               OPEN OUTPUT EMPLOYEE-FILE
+           END-IF.
+
+           MOVE "N" TO END-OF-FILE
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ TRANS-FILE INTO TRANS-RECORD
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       ADD 1 TO WS-READ-COUNT
+                       PERFORM VALIDATE-TRANSACTION
+                       IF WS-VALID-FLAG = "Y"
+                           PERFORM WRITE-EMPLOYEE
+                       ELSE
+                           PERFORM WRITE-REJECT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE TRANS-FILE
+           CLOSE REJECT-FILE
+           CLOSE EMPLOYEE-FILE
+           CALL "LockFile" USING "UNLOCK" WS-LOCK-RESULT
+
+           DISPLAY "Batch import complete."
+           DISPLAY "Transactions read: " WS-READ-COUNT
+           DISPLAY "Accepted: " WS-ACCEPTED-COUNT
+           DISPLAY "Rejected: " WS-REJECTED-COUNT
+           IF WS-REJECTED-COUNT > 0
+               DISPLAY "See newhires-rejects.txt for details."
+           END-IF.
+
+           PERFORM PRESS-ENTER
+           EXIT PROGRAM.
+
+       VALIDATE-TRANSACTION.
+           MOVE "Y" TO WS-VALID-FLAG
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF TRANS-ID IS NOT NUMERIC OR TRANS-ID = ZEROS
+               MOVE "N" TO WS-VALID-FLAG
+               MOVE "Invalid ID format" TO WS-REJECT-REASON
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM VALIDATE-CHECK-DIGIT
+           IF WS-EXPECTED-CD NOT = WS-CD-5
+               MOVE "N" TO WS-VALID-FLAG
+               MOVE "Check digit mismatch, possible mistyped ID"
+                   TO WS-REJECT-REASON
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF TRANS-NAME = SPACES
+               MOVE "N" TO WS-VALID-FLAG
+               MOVE "Name cannot be empty" TO WS-REJECT-REASON
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF TRANS-AGE IS NOT NUMERIC OR
+              TRANS-AGE < 18 OR TRANS-AGE > 99
+               MOVE "N" TO WS-VALID-FLAG
+               MOVE "Invalid age" TO WS-REJECT-REASON
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-NEW-FILE-FLAG = "N"
+               MOVE TRANS-ID TO EMPLOYEE-ID
+               READ EMPLOYEE-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE "N" TO WS-VALID-FLAG
+                       MOVE "Duplicate Employee ID" TO WS-REJECT-REASON
+               END-READ
+           END-IF.
+
+       VALIDATE-CHECK-DIGIT.
+           MOVE TRANS-ID TO WS-CHECK-ID
+           COMPUTE WS-EXPECTED-CD =
+               FUNCTION MOD (
+                   (WS-CD-1 * 2) + (WS-CD-2 * 3) +
+                   (WS-CD-3 * 4) + (WS-CD-4 * 5), 10).
+
+       WRITE-EMPLOYEE.
+           MOVE TRANS-ID TO EMPLOYEE-ID
+           MOVE TRANS-NAME TO EMPLOYEE-NAME
+           MOVE TRANS-AGE TO EMPLOYEE-AGE
+           MOVE TRANS-DEPARTMENT TO DEPARTMENT
+           MOVE TRANS-SALARY TO SALARY
+           MOVE TRANS-HIRE-DATE TO HIRE-DATE
+           MOVE "A" TO EMPLOYEE-STATUS
+           MOVE ZEROS TO TERMINATION-DATE
+           WRITE EMPLOYEE-RECORD
+               INVALID KEY
+                   MOVE "Duplicate Employee ID" TO WS-REJECT-REASON
+                   PERFORM WRITE-REJECT
+               NOT INVALID KEY
+                   IF FILE-STATUS = "00"
+                       ADD 1 TO WS-ACCEPTED-COUNT
+                       STRING
+                           "Name=" EMPLOYEE-NAME DELIMITED BY SIZE
+                           " Age=" EMPLOYEE-AGE DELIMITED BY SIZE
+                           " Dept=" DEPARTMENT DELIMITED BY SIZE
+                           " Salary=" SALARY DELIMITED BY SIZE
+                           " HireDate=" HIRE-DATE DELIMITED BY SIZE
+                           INTO WS-AUDIT-AFTER
+                       END-STRING
+                       CALL "AuditLog" USING "ADD   " EMPLOYEE-ID
+                           SPACES WS-AUDIT-AFTER
+                   ELSE
+                       MOVE "Write failed, status " TO WS-REJECT-REASON
+                       MOVE FILE-STATUS TO WS-REJECT-REASON(22:2)
+                       PERFORM WRITE-REJECT
+                   END-IF
+           END-WRITE.
+
+       WRITE-REJECT.
+           MOVE SPACES TO REJECT-LINE
+           STRING
+               "ID=" TRANS-ID DELIMITED BY SIZE
+               " Name=" TRANS-NAME DELIMITED BY SIZE
+               " Reason=" WS-REJECT-REASON DELIMITED BY SIZE
+               INTO REJECT-LINE
+           END-STRING
+           WRITE REJECT-LINE
+           ADD 1 TO WS-REJECTED-COUNT.
+
+       PRESS-ENTER.
+           IF LS-MODE IS OMITTED
+               DISPLAY "Press Enter to continue..."
+               ACCEPT CONTINUE-FLAG
+           END-IF.
+
+       CLEAR-SCREEN.
+           CALL 'SYSTEM' USING 'cls'.
