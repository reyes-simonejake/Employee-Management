@@ -5,35 +5,46 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EMPLOYEE-FILE ASSIGN TO "employees.dat"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMPLOYEE-ID
                FILE STATUS IS FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD EMPLOYEE-FILE.
        01 EMPLOYEE-RECORD.
-           05 EMPLOYEE-ID       PIC 9(5).
-           05 EMPLOYEE-NAME     PIC X(30).
-           05 EMPLOYEE-AGE      PIC 9(2).
+           COPY "EMPREC.CPY".
 
        WORKING-STORAGE SECTION.
        01 FILE-STATUS          PIC XX.
+       01 SEARCH-MODE          PIC 9.
        01 SEARCH-ID           PIC 9(5).
+       01 SEARCH-NAME         PIC X(30).
+       01 SEARCH-NAME-UC      PIC X(30).
+       01 SEARCH-NAME-LEN     PIC 9(2).
+       01 SEARCH-AGE-LOW      PIC 9(2).
+       01 SEARCH-AGE-HIGH     PIC 9(2).
        01 FOUND-FLAG          PIC X VALUE "N".
        01 END-OF-FILE         PIC X VALUE "N".
+       01 MATCH-COUNT         PIC 9(5) VALUE ZERO.
        01 CONTINUE-FLAG       PIC X.
+       01 EMPLOYEE-NAME-UC    PIC X(30).
+       01 WS-MAX-START        PIC 9(2).
+       01 WS-POS              PIC 9(2).
+       01 NAME-MATCH-FLAG     PIC X.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            PERFORM CLEAR-SCREEN
-           DISPLAY "Enter Employee ID to search: "
-           ACCEPT SEARCH-ID
-           
-           IF SEARCH-ID IS NOT NUMERIC OR SEARCH-ID = ZEROS
-               DISPLAY "Invalid ID format. Must be 5 digits."
-               PERFORM PRESS-ENTER
-               EXIT PROGRAM
-           END-IF.
+           DISPLAY "-------------------------------------------"
+           DISPLAY "          Search Employees"
+           DISPLAY "-------------------------------------------"
+           DISPLAY "1. Search by Employee ID"
+           DISPLAY "2. Search by Name (partial match)"
+           DISPLAY "3. Search by Age range"
+           DISPLAY "Enter your choice: " WITH NO ADVANCING
+           ACCEPT SEARCH-MODE
 
            OPEN INPUT EMPLOYEE-FILE
            IF FILE-STATUS NOT = "00"
@@ -42,32 +53,146 @@
                EXIT PROGRAM
            END-IF.
 
+           EVALUATE SEARCH-MODE
+               WHEN 1
+                   PERFORM SEARCH-BY-ID
+               WHEN 2
+                   PERFORM SEARCH-BY-NAME
+               WHEN 3
+                   PERFORM SEARCH-BY-AGE-RANGE
+               WHEN OTHER
+                   DISPLAY "Invalid choice."
+           END-EVALUATE.
+
+           CLOSE EMPLOYEE-FILE
+           PERFORM PRESS-ENTER
+           EXIT PROGRAM.
+
+       SEARCH-BY-ID.
+           DISPLAY "Enter Employee ID to search: "
+           ACCEPT SEARCH-ID
+
+           IF SEARCH-ID IS NOT NUMERIC OR SEARCH-ID = ZEROS
+               DISPLAY "Invalid ID format. Must be 5 digits."
+               EXIT PARAGRAPH
+           END-IF.
+
            MOVE "N" TO FOUND-FLAG
+           MOVE SEARCH-ID TO EMPLOYEE-ID
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM DISPLAY-EMPLOYEE
+                   MOVE "Y" TO FOUND-FLAG
+           END-READ.
+
+           IF FOUND-FLAG = "N"
+               DISPLAY "Employee not found!"
+           END-IF.
+
+       SEARCH-BY-NAME.
+           DISPLAY "Enter Name (or partial name) to search: "
+           ACCEPT SEARCH-NAME
+
+           IF SEARCH-NAME = SPACES
+               DISPLAY "Search name cannot be empty."
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE FUNCTION UPPER-CASE(SEARCH-NAME) TO SEARCH-NAME-UC
+           MOVE ZERO TO SEARCH-NAME-LEN
+           INSPECT SEARCH-NAME-UC TALLYING SEARCH-NAME-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+
+           IF SEARCH-NAME-LEN = ZERO
+               DISPLAY "Search name cannot be empty."
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE ZERO TO MATCH-COUNT
            MOVE "N" TO END-OF-FILE
-           
-           PERFORM UNTIL FOUND-FLAG = "Y" OR END-OF-FILE = "Y"
-               READ EMPLOYEE-FILE INTO EMPLOYEE-RECORD
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ EMPLOYEE-FILE NEXT RECORD INTO EMPLOYEE-RECORD
                    AT END
                        MOVE "Y" TO END-OF-FILE
                    NOT AT END
-                       IF EMPLOYEE-ID = SEARCH-ID
-                           DISPLAY "Employee Found!"
-                           DISPLAY "ID: " EMPLOYEE-ID
-                           DISPLAY "Name: " EMPLOYEE-NAME
-                           DISPLAY "Age: " EMPLOYEE-AGE
-                           MOVE "Y" TO FOUND-FLAG
+                       PERFORM TEST-NAME-CONTAINS
+                       IF NAME-MATCH-FLAG = "Y"
+                           PERFORM DISPLAY-EMPLOYEE
+                           ADD 1 TO MATCH-COUNT
                        END-IF
                END-READ
            END-PERFORM.
-           
-           CLOSE EMPLOYEE-FILE
-           
-           IF FOUND-FLAG = "N"
-               DISPLAY "Employee not found!"
+
+           IF MATCH-COUNT = ZERO
+               DISPLAY "No employees matched that name."
+           ELSE
+               DISPLAY MATCH-COUNT " employee(s) matched."
+           END-IF.
+
+       TEST-NAME-CONTAINS.
+           MOVE "N" TO NAME-MATCH-FLAG
+           MOVE FUNCTION UPPER-CASE(EMPLOYEE-NAME) TO EMPLOYEE-NAME-UC
+           COMPUTE WS-MAX-START = 31 - SEARCH-NAME-LEN
+           IF WS-MAX-START < 1
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM VARYING WS-POS FROM 1 BY 1
+                   UNTIL WS-POS > WS-MAX-START OR NAME-MATCH-FLAG = "Y"
+               IF EMPLOYEE-NAME-UC(WS-POS:SEARCH-NAME-LEN) =
+                  SEARCH-NAME-UC(1:SEARCH-NAME-LEN)
+                   MOVE "Y" TO NAME-MATCH-FLAG
+               END-IF
+           END-PERFORM.
+
+       SEARCH-BY-AGE-RANGE.
+           DISPLAY "Enter minimum age: "
+           ACCEPT SEARCH-AGE-LOW
+           DISPLAY "Enter maximum age: "
+           ACCEPT SEARCH-AGE-HIGH
+
+           IF SEARCH-AGE-LOW IS NOT NUMERIC OR
+              SEARCH-AGE-HIGH IS NOT NUMERIC OR
+              SEARCH-AGE-LOW > SEARCH-AGE-HIGH
+               DISPLAY "Invalid age range."
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE ZERO TO MATCH-COUNT
+           MOVE "N" TO END-OF-FILE
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ EMPLOYEE-FILE NEXT RECORD INTO EMPLOYEE-RECORD
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       IF EMPLOYEE-AGE >= SEARCH-AGE-LOW AND
+                          EMPLOYEE-AGE <= SEARCH-AGE-HIGH
+                           PERFORM DISPLAY-EMPLOYEE
+                           ADD 1 TO MATCH-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           IF MATCH-COUNT = ZERO
+               DISPLAY "No employees matched that age range."
+           ELSE
+               DISPLAY MATCH-COUNT " employee(s) matched."
+           END-IF.
+
+       DISPLAY-EMPLOYEE.
+           DISPLAY "-------------------------------------------"
+           DISPLAY "ID: " EMPLOYEE-ID
+           DISPLAY "Name: " EMPLOYEE-NAME
+           DISPLAY "Age: " EMPLOYEE-AGE
+           DISPLAY "Department: " DEPARTMENT
+           DISPLAY "Salary: " SALARY
+           DISPLAY "Hire Date: " HIRE-DATE
+           IF EMPLOYEE-STATUS = "T"
+               DISPLAY "Status: Terminated (" TERMINATION-DATE ")"
+           ELSE
+               DISPLAY "Status: Active"
            END-IF.
-           
-           PERFORM PRESS-ENTER
-           EXIT PROGRAM.
 
        PRESS-ENTER.
            DISPLAY "Press Enter to continue..."
@@ -75,4 +200,3 @@
 
        CLEAR-SCREEN.
            CALL 'SYSTEM' USING 'CLS'.
-           
\ No newline at end of file
