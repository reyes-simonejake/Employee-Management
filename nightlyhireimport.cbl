@@ -0,0 +1,13 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NightlyHireImport.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-BATCH-MODE         PIC X(6) VALUE "BATCH ".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           CALL "ImportEmployees" USING WS-BATCH-MODE
+           STOP RUN.
