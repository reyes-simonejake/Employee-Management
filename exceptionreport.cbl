@@ -0,0 +1,202 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ExceptionReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "employees.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMPLOYEE-ID
+               FILE STATUS IS FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "exception-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       01 EMPLOYEE-RECORD.
+           COPY "EMPREC.CPY".
+
+       FD REPORT-FILE.
+       01 REPORT-LINE            PIC X(190).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS           PIC XX.
+       01 REPORT-STATUS         PIC XX.
+       01 END-OF-FILE           PIC X VALUE "N".
+       01 CONTINUE-FLAG         PIC X.
+       01 WS-RECORD-COUNT       PIC 9(5) VALUE ZERO.
+       01 WS-EXCEPTION-COUNT    PIC 9(5) VALUE ZERO.
+       01 WS-ERROR-FLAG         PIC X.
+       01 WS-REASONS            PIC X(120).
+       01 WS-CHECK-ID           PIC 9(5).
+       01 WS-CHECK-ID-DIGITS REDEFINES WS-CHECK-ID.
+           05 WS-CD-1            PIC 9.
+           05 WS-CD-2            PIC 9.
+           05 WS-CD-3            PIC 9.
+           05 WS-CD-4            PIC 9.
+           05 WS-CD-5            PIC 9.
+       01 WS-EXPECTED-CD         PIC 9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM CLEAR-SCREEN
+           MOVE ZERO TO WS-RECORD-COUNT
+           MOVE ZERO TO WS-EXCEPTION-COUNT
+           OPEN INPUT EMPLOYEE-FILE
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "Error opening file. No records exist."
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE
+           IF REPORT-STATUS NOT = "00"
+               DISPLAY "Error creating exception-report.txt."
+               CLOSE EMPLOYEE-FILE
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           MOVE "N" TO END-OF-FILE
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ EMPLOYEE-FILE NEXT RECORD INTO EMPLOYEE-RECORD
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-COUNT
+                       PERFORM VALIDATE-RECORD
+                       IF WS-ERROR-FLAG = "Y"
+                           PERFORM WRITE-EXCEPTION-LINE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE EMPLOYEE-FILE
+           CLOSE REPORT-FILE
+
+           DISPLAY "Records scanned:    " WS-RECORD-COUNT
+           DISPLAY "Exceptions found:   " WS-EXCEPTION-COUNT
+           IF WS-EXCEPTION-COUNT > 0
+               DISPLAY "See exception-report.txt for details."
+           END-IF
+           PERFORM PRESS-ENTER
+           EXIT PROGRAM.
+
+       VALIDATE-RECORD.
+           MOVE "N" TO WS-ERROR-FLAG
+           MOVE SPACES TO WS-REASONS
+
+           IF EMPLOYEE-ID IS NOT NUMERIC OR EMPLOYEE-ID = ZEROS
+               PERFORM APPEND-REASON-ID-FORMAT
+           ELSE
+               MOVE EMPLOYEE-ID TO WS-CHECK-ID
+               COMPUTE WS-EXPECTED-CD =
+                   FUNCTION MOD (
+                       (WS-CD-1 * 2) + (WS-CD-2 * 3) +
+                       (WS-CD-3 * 4) + (WS-CD-4 * 5), 10)
+               IF WS-EXPECTED-CD NOT = WS-CD-5
+                   PERFORM APPEND-REASON-CHECK-DIGIT
+               END-IF
+           END-IF.
+
+           IF EMPLOYEE-NAME = SPACES
+               PERFORM APPEND-REASON-NAME
+           END-IF.
+
+           IF EMPLOYEE-AGE IS NOT NUMERIC OR
+              EMPLOYEE-AGE < 18 OR EMPLOYEE-AGE > 99
+               PERFORM APPEND-REASON-AGE
+           END-IF.
+
+           IF DEPARTMENT = SPACES
+               PERFORM APPEND-REASON-DEPARTMENT
+           END-IF.
+
+           IF SALARY IS NOT NUMERIC OR SALARY = ZEROS
+               PERFORM APPEND-REASON-SALARY
+           END-IF.
+
+           IF HIRE-DATE IS NOT NUMERIC OR HIRE-DATE = ZEROS
+               PERFORM APPEND-REASON-HIRE-DATE
+           END-IF.
+
+           IF EMPLOYEE-STATUS NOT = "A" AND EMPLOYEE-STATUS NOT = "T"
+               PERFORM APPEND-REASON-STATUS
+           END-IF.
+
+       APPEND-REASON-ID-FORMAT.
+           MOVE "Y" TO WS-ERROR-FLAG
+           STRING FUNCTION TRIM(WS-REASONS) DELIMITED BY SIZE
+               "Invalid ID format; " DELIMITED BY SIZE
+               INTO WS-REASONS
+           END-STRING.
+
+       APPEND-REASON-CHECK-DIGIT.
+           MOVE "Y" TO WS-ERROR-FLAG
+           STRING FUNCTION TRIM(WS-REASONS) DELIMITED BY SIZE
+               "Check digit mismatch; " DELIMITED BY SIZE
+               INTO WS-REASONS
+           END-STRING.
+
+       APPEND-REASON-NAME.
+           MOVE "Y" TO WS-ERROR-FLAG
+           STRING FUNCTION TRIM(WS-REASONS) DELIMITED BY SIZE
+               "Blank name; " DELIMITED BY SIZE
+               INTO WS-REASONS
+           END-STRING.
+
+       APPEND-REASON-AGE.
+           MOVE "Y" TO WS-ERROR-FLAG
+           STRING FUNCTION TRIM(WS-REASONS) DELIMITED BY SIZE
+               "Invalid age; " DELIMITED BY SIZE
+               INTO WS-REASONS
+           END-STRING.
+
+       APPEND-REASON-DEPARTMENT.
+           MOVE "Y" TO WS-ERROR-FLAG
+           STRING FUNCTION TRIM(WS-REASONS) DELIMITED BY SIZE
+               "Blank department; " DELIMITED BY SIZE
+               INTO WS-REASONS
+           END-STRING.
+
+       APPEND-REASON-SALARY.
+           MOVE "Y" TO WS-ERROR-FLAG
+           STRING FUNCTION TRIM(WS-REASONS) DELIMITED BY SIZE
+               "Invalid salary; " DELIMITED BY SIZE
+               INTO WS-REASONS
+           END-STRING.
+
+       APPEND-REASON-HIRE-DATE.
+           MOVE "Y" TO WS-ERROR-FLAG
+           STRING FUNCTION TRIM(WS-REASONS) DELIMITED BY SIZE
+               "Invalid hire date; " DELIMITED BY SIZE
+               INTO WS-REASONS
+           END-STRING.
+
+       APPEND-REASON-STATUS.
+           MOVE "Y" TO WS-ERROR-FLAG
+           STRING FUNCTION TRIM(WS-REASONS) DELIMITED BY SIZE
+               "Invalid status; " DELIMITED BY SIZE
+               INTO WS-REASONS
+           END-STRING.
+
+       WRITE-EXCEPTION-LINE.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING
+               "ID=" EMPLOYEE-ID DELIMITED BY SIZE
+               " Name=" EMPLOYEE-NAME DELIMITED BY SIZE
+               " Reasons: " FUNCTION TRIM(WS-REASONS) DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE.
+
+       PRESS-ENTER.
+           DISPLAY "Press Enter to continue..."
+           ACCEPT CONTINUE-FLAG.
+
+       CLEAR-SCREEN.
+           CALL 'SYSTEM' USING 'cls'.
