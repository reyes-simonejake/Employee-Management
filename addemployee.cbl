@@ -5,26 +5,42 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EMPLOYEE-FILE ASSIGN TO "employees.dat"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMPLOYEE-ID
                FILE STATUS IS FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD EMPLOYEE-FILE.
        01 EMPLOYEE-RECORD.
-           05 EMPLOYEE-ID       PIC 9(5).
-           05 EMPLOYEE-NAME     PIC X(30).
-           05 EMPLOYEE-AGE      PIC 9(2).
+           COPY "EMPREC.CPY".
 
        WORKING-STORAGE SECTION.
        01 FILE-STATUS          PIC XX.
        01 WS-ERROR-MSG        PIC X(50).
        01 CONTINUE-FLAG       PIC X.
+       01 DUP-ID-FLAG         PIC X VALUE "N".
+       01 WS-NEW-FILE-FLAG    PIC X VALUE "N".
+       01 WS-SCAN-ID          PIC 9(5).
+       01 WS-AUDIT-AFTER      PIC X(120).
+       01 WS-LOCK-RESULT      PIC X(4).
+       01 WS-CHECK-ID         PIC 9(5).
+       01 WS-CHECK-ID-DIGITS REDEFINES WS-CHECK-ID.
+           05 WS-CD-1          PIC 9.
+           05 WS-CD-2          PIC 9.
+           05 WS-CD-3          PIC 9.
+           05 WS-CD-4          PIC 9.
+           05 WS-CD-5          PIC 9.
+       01 WS-EXPECTED-CD       PIC 9.
+       01 WS-SUGGESTED-ID      PIC 9(5).
+       01 WS-BACKUP-RESULT    PIC X(4).
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            PERFORM CLEAR-SCREEN
-           DISPLAY "Enter Employee ID (5 digits): "
+           DISPLAY "Enter Employee ID (5 digits, last digit is a "
+                   "check digit): "
            ACCEPT EMPLOYEE-ID
            IF EMPLOYEE-ID IS NOT NUMERIC OR EMPLOYEE-ID = ZEROS
                DISPLAY "Invalid ID format. Must be 5 digits."
@@ -32,32 +48,109 @@
                EXIT PROGRAM
            END-IF.
 
+           PERFORM VALIDATE-CHECK-DIGIT
+           IF WS-EXPECTED-CD NOT = WS-CD-5
+               MOVE WS-EXPECTED-CD TO WS-CD-5
+               MOVE WS-CHECK-ID TO WS-SUGGESTED-ID
+               DISPLAY "Check digit invalid for ID " EMPLOYEE-ID
+                       " -- possible mistyped digit."
+               DISPLAY "Expected an ID ending in " WS-EXPECTED-CD
+                       " (e.g. " WS-SUGGESTED-ID "). Re-enter and "
+                       "try again."
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           CALL "LockFile" USING "LOCK  " WS-LOCK-RESULT
+           IF WS-LOCK-RESULT = "BUSY"
+               DISPLAY "Employee file is in use by another user. "
+                       "Try again shortly."
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           MOVE EMPLOYEE-ID TO WS-SCAN-ID
+           PERFORM CHECK-DUPLICATE-ID
+           IF DUP-ID-FLAG = "Y"
+               DISPLAY "Employee ID already exists. Choose a new ID."
+               CALL "LockFile" USING "UNLOCK" WS-LOCK-RESULT
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
            DISPLAY "Enter Employee Name: "
            ACCEPT EMPLOYEE-NAME
            IF EMPLOYEE-NAME = SPACES
                DISPLAY "Name cannot be empty."
+               CALL "LockFile" USING "UNLOCK" WS-LOCK-RESULT
                PERFORM PRESS-ENTER
                EXIT PROGRAM
            END-IF.
 
            DISPLAY "Enter Employee Age: "
            ACCEPT EMPLOYEE-AGE
-           IF EMPLOYEE-AGE IS NOT NUMERIC OR 
+           IF EMPLOYEE-AGE IS NOT NUMERIC OR
               EMPLOYEE-AGE < 18 OR EMPLOYEE-AGE > 99
                DISPLAY "Invalid age. Must be between 18 and 99."
+               CALL "LockFile" USING "UNLOCK" WS-LOCK-RESULT
                PERFORM PRESS-ENTER
                EXIT PROGRAM
            END-IF.
 
-           OPEN EXTEND EMPLOYEE-FILE
-           IF FILE-STATUS NOT = "00"
+           DISPLAY "Enter Department: "
+           ACCEPT DEPARTMENT
+           IF DEPARTMENT = SPACES
+               DISPLAY "Department cannot be empty."
+               CALL "LockFile" USING "UNLOCK" WS-LOCK-RESULT
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           DISPLAY "Enter Salary: "
+           ACCEPT SALARY
+           IF SALARY IS NOT NUMERIC OR SALARY = ZEROS
+               DISPLAY "Invalid salary. Must be a positive amount."
+               CALL "LockFile" USING "UNLOCK" WS-LOCK-RESULT
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           DISPLAY "Enter Hire Date (YYYYMMDD): "
+           ACCEPT HIRE-DATE
+           IF HIRE-DATE IS NOT NUMERIC OR HIRE-DATE = ZEROS
+               DISPLAY "Invalid hire date. Must be in YYYYMMDD format."
+               CALL "LockFile" USING "UNLOCK" WS-LOCK-RESULT
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           IF WS-NEW-FILE-FLAG = "N"
+               CALL "RollingBackup" USING WS-BACKUP-RESULT
+           END-IF.
+
+           MOVE WS-SCAN-ID TO EMPLOYEE-ID
+           IF WS-NEW-FILE-FLAG = "Y"
                OPEN OUTPUT EMPLOYEE-FILE
+           ELSE
+               OPEN I-O EMPLOYEE-FILE
            END-IF.
-           
+
            IF FILE-STATUS = "00"
+               MOVE "A" TO EMPLOYEE-STATUS
+               MOVE ZEROS TO TERMINATION-DATE
                WRITE EMPLOYEE-RECORD
                IF FILE-STATUS = "00"
                    DISPLAY "Employee record added successfully!"
+                   STRING
+                       "Name=" EMPLOYEE-NAME DELIMITED BY SIZE
+                       " Age=" EMPLOYEE-AGE DELIMITED BY SIZE
+                       " Dept=" DEPARTMENT DELIMITED BY SIZE
+                       " Salary=" SALARY DELIMITED BY SIZE
+                       " HireDate=" HIRE-DATE DELIMITED BY SIZE
+                       INTO WS-AUDIT-AFTER
+                   END-STRING
+                   CALL "AuditLog" USING "ADD   " EMPLOYEE-ID
+                       SPACES WS-AUDIT-AFTER
                ELSE
                    MOVE "Error writing record. Status: " TO WS-ERROR-MSG
                    MOVE FILE-STATUS TO WS-ERROR-MSG(27:2)
@@ -68,11 +161,37 @@
                MOVE FILE-STATUS TO WS-ERROR-MSG(25:2)
                DISPLAY WS-ERROR-MSG
            END-IF.
-           
+
            CLOSE EMPLOYEE-FILE
+           CALL "LockFile" USING "UNLOCK" WS-LOCK-RESULT
            PERFORM PRESS-ENTER
            EXIT PROGRAM.
 
+       VALIDATE-CHECK-DIGIT.
+           MOVE EMPLOYEE-ID TO WS-CHECK-ID
+           COMPUTE WS-EXPECTED-CD =
+               FUNCTION MOD (
+                   (WS-CD-1 * 2) + (WS-CD-2 * 3) +
+                   (WS-CD-3 * 4) + (WS-CD-4 * 5), 10).
+
+       CHECK-DUPLICATE-ID.
+           MOVE "N" TO DUP-ID-FLAG
+           MOVE "N" TO WS-NEW-FILE-FLAG
+           OPEN I-O EMPLOYEE-FILE
+           IF FILE-STATUS NOT = "00"
+               MOVE "Y" TO WS-NEW-FILE-FLAG
+           ELSE
+               MOVE WS-SCAN-ID TO EMPLOYEE-ID
+               READ EMPLOYEE-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE "Y" TO DUP-ID-FLAG
+               END-READ
+               CLOSE EMPLOYEE-FILE
+           END-IF.
+           MOVE WS-SCAN-ID TO EMPLOYEE-ID.
+
        PRESS-ENTER.
            DISPLAY "Press Enter to continue..."
            ACCEPT CONTINUE-FLAG.
