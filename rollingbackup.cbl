@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RollingBackup.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-EMP-FILENAME       PIC X(255) VALUE "employees.dat".
+       01 WS-BAK-PREFIX         PIC X(255) VALUE "employees.dat.bak".
+       01 WS-SRC-NAME           PIC X(255).
+       01 WS-DST-NAME           PIC X(255).
+       01 WS-COPY-STATUS        PIC S9(9) USAGE BINARY.
+       01 WS-MAX-GEN            PIC 9 VALUE 5.
+       01 WS-GEN                PIC 9.
+       01 WS-PRIOR-GEN          PIC 9.
+
+       LINKAGE SECTION.
+       01 LS-RESULT             PIC X(4).
+
+       PROCEDURE DIVISION USING LS-RESULT.
+       MAIN-LOGIC.
+           MOVE "OK  " TO LS-RESULT
+
+           PERFORM VARYING WS-GEN FROM WS-MAX-GEN BY -1
+                   UNTIL WS-GEN < 2
+               COMPUTE WS-PRIOR-GEN = WS-GEN - 1
+               MOVE SPACES TO WS-SRC-NAME
+               STRING
+                   FUNCTION TRIM(WS-BAK-PREFIX) DELIMITED BY SIZE
+                   WS-PRIOR-GEN DELIMITED BY SIZE
+                   INTO WS-SRC-NAME
+               END-STRING
+               MOVE SPACES TO WS-DST-NAME
+               STRING
+                   FUNCTION TRIM(WS-BAK-PREFIX) DELIMITED BY SIZE
+                   WS-GEN DELIMITED BY SIZE
+                   INTO WS-DST-NAME
+               END-STRING
+               CALL "CBL_COPY_FILE" USING WS-SRC-NAME WS-DST-NAME
+                   RETURNING WS-COPY-STATUS
+           END-PERFORM.
+
+           MOVE SPACES TO WS-DST-NAME
+           STRING
+               FUNCTION TRIM(WS-BAK-PREFIX) DELIMITED BY SIZE
+               1 DELIMITED BY SIZE
+               INTO WS-DST-NAME
+           END-STRING
+           CALL "CBL_COPY_FILE" USING WS-EMP-FILENAME WS-DST-NAME
+               RETURNING WS-COPY-STATUS
+           IF WS-COPY-STATUS NOT = 0
+               MOVE "ERR " TO LS-RESULT
+           END-IF.
+
+           EXIT PROGRAM.
