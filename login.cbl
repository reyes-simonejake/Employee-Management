@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Login.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-FILE ASSIGN TO "users.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS USER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USER-FILE.
+       01 USER-RECORD.
+           05 USER-NAME            PIC X(10).
+           05 USER-PASSWORD        PIC X(10).
+           05 USER-ROLE            PIC X(2).
+
+       WORKING-STORAGE SECTION.
+       01 USER-STATUS             PIC XX.
+       01 END-OF-FILE             PIC X VALUE "N".
+       01 WS-ENTERED-NAME         PIC X(10).
+       01 WS-ENTERED-PASSWORD     PIC X(10).
+       01 WS-MATCH-FLAG           PIC X VALUE "N".
+       01 WS-ATTEMPTS             PIC 9 VALUE ZERO.
+
+       LINKAGE SECTION.
+       01 LS-ROLE                 PIC X(2).
+
+       PROCEDURE DIVISION USING LS-ROLE.
+       MAIN-LOGIC.
+           MOVE "NO" TO LS-ROLE
+           PERFORM UNTIL WS-MATCH-FLAG = "Y" OR WS-ATTEMPTS >= 3
+               DISPLAY "Username: " WITH NO ADVANCING
+               ACCEPT WS-ENTERED-NAME
+               DISPLAY "Password: " WITH NO ADVANCING
+               ACCEPT WS-ENTERED-PASSWORD
+               PERFORM CHECK-CREDENTIALS
+               IF WS-MATCH-FLAG = "N"
+                   ADD 1 TO WS-ATTEMPTS
+                   DISPLAY "Invalid username or password."
+               END-IF
+           END-PERFORM.
+
+           IF WS-MATCH-FLAG = "N"
+               DISPLAY "Too many failed login attempts."
+               MOVE "NO" TO LS-ROLE
+           END-IF.
+
+           EXIT PROGRAM.
+
+       CHECK-CREDENTIALS.
+           OPEN INPUT USER-FILE
+           IF USER-STATUS NOT = "00"
+               DISPLAY "Error opening users.dat. Cannot authenticate."
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "N" TO END-OF-FILE
+           PERFORM UNTIL END-OF-FILE = "Y" OR WS-MATCH-FLAG = "Y"
+               READ USER-FILE INTO USER-RECORD
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       IF USER-NAME = WS-ENTERED-NAME AND
+                          USER-PASSWORD = WS-ENTERED-PASSWORD
+                           MOVE "Y" TO WS-MATCH-FLAG
+                           MOVE USER-ROLE TO LS-ROLE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE USER-FILE.
