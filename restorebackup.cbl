@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RestoreBackup.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-EMP-FILENAME       PIC X(255) VALUE "employees.dat".
+       01 WS-BAK-NAME           PIC X(255) VALUE "employees.dat.bak1".
+       01 WS-COPY-STATUS        PIC S9(9) USAGE BINARY.
+       01 WS-LOCK-RESULT        PIC X(4).
+       01 CONFIRM-FLAG          PIC X.
+       01 CONTINUE-FLAG         PIC X.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM CLEAR-SCREEN
+           DISPLAY "This will overwrite employees.dat with the most "
+                   "recent backup (employees.dat.bak1)."
+           DISPLAY "Continue? (Y/N): "
+           ACCEPT CONFIRM-FLAG
+           IF CONFIRM-FLAG NOT = "Y" AND CONFIRM-FLAG NOT = "y"
+               DISPLAY "Restore cancelled."
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           CALL "LockFile" USING "LOCK  " WS-LOCK-RESULT
+           IF WS-LOCK-RESULT = "BUSY"
+               DISPLAY "Employee file is in use by another user. "
+                       "Try again shortly."
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           CALL "CBL_COPY_FILE" USING WS-BAK-NAME WS-EMP-FILENAME
+               RETURNING WS-COPY-STATUS
+           IF WS-COPY-STATUS NOT = 0
+               DISPLAY "No backup available to restore "
+                       "(employees.dat.bak1 not found)."
+           ELSE
+               DISPLAY "employees.dat restored from the most recent "
+                       "backup."
+           END-IF.
+
+           CALL "LockFile" USING "UNLOCK" WS-LOCK-RESULT
+           PERFORM PRESS-ENTER
+           EXIT PROGRAM.
+
+       PRESS-ENTER.
+           DISPLAY "Press Enter to continue..."
+           ACCEPT CONTINUE-FLAG.
+
+       CLEAR-SCREEN.
+           CALL 'SYSTEM' USING 'cls'.
