@@ -0,0 +1,8 @@
+           05 EMPLOYEE-ID       PIC 9(5).
+           05 EMPLOYEE-NAME     PIC X(30).
+           05 EMPLOYEE-AGE      PIC 9(2).
+           05 DEPARTMENT        PIC X(15).
+           05 SALARY            PIC 9(7)V99.
+           05 HIRE-DATE         PIC 9(8).
+           05 EMPLOYEE-STATUS   PIC X(1).
+           05 TERMINATION-DATE  PIC 9(8).
