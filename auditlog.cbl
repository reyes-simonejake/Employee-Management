@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AuditLog.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "audit-log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+           05 AUD-TIMESTAMP     PIC X(26).
+           05 AUD-ACTION        PIC X(6).
+           05 AUD-EMPLOYEE-ID   PIC 9(5).
+           05 AUD-BEFORE        PIC X(120).
+           05 AUD-AFTER         PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 AUDIT-STATUS         PIC XX.
+       01 WS-CURRENT-DATETIME  PIC X(21).
+
+       LINKAGE SECTION.
+       01 LS-ACTION            PIC X(6).
+       01 LS-EMPLOYEE-ID       PIC 9(5).
+       01 LS-BEFORE-VALUES     PIC X(120).
+       01 LS-AFTER-VALUES      PIC X(120).
+
+       PROCEDURE DIVISION USING LS-ACTION LS-EMPLOYEE-ID
+                                 LS-BEFORE-VALUES LS-AFTER-VALUES.
+       MAIN-LOGIC.
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+           IF AUDIT-STATUS = "00"
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+               MOVE SPACES TO AUDIT-RECORD
+               MOVE WS-CURRENT-DATETIME(1:8) TO AUD-TIMESTAMP(1:8)
+               MOVE "-" TO AUD-TIMESTAMP(9:1)
+               MOVE WS-CURRENT-DATETIME(9:6) TO AUD-TIMESTAMP(10:6)
+               MOVE LS-ACTION TO AUD-ACTION
+               MOVE LS-EMPLOYEE-ID TO AUD-EMPLOYEE-ID
+               MOVE LS-BEFORE-VALUES TO AUD-BEFORE
+               MOVE LS-AFTER-VALUES TO AUD-AFTER
+               WRITE AUDIT-RECORD
+               CLOSE AUDIT-FILE
+           END-IF.
+
+           EXIT PROGRAM.
